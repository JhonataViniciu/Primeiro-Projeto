@@ -1,74 +1,504 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   CLIENTES.
-      *==========================================
-      *==  OBJETIVO: SISTEMA DE GESTAO DE CLIENTES
-      *==  AUTOR:  JHONATA VINICIUS
-      *==========================================
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-OPCAO  PIC X(1).
-       77  WRK-TITULO PIC X(20).
-       77  WRK-MODULO PIC X(25).
-       77  WRK-TECLA  PIC X(1).
-
-       SCREEN          SECTION.
-       01  TELA.
-           05 LIMP-TELA.
-              10 BLANK-SCREN.
-              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
-                 BACKGROUND-COLOR 3 .
-              10 LINE 01 COLUMN 25 PIC X(20)
-                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
-                       FROM 'SISTEMA DE CLIENTES'.
-              10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
-                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
-
-       01  MENU.
-           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
-           05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
-           05 LINE 09 COLUMN 15 VALUE '4 - ALTERAR'.
-           05 LINE 10 COLUMN 15 VALUE '5 - EXCLUIR'.
-           05 LINE 11 COLUMN 15 VALUE '6 - RELATORIO'.
-           05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
-           05 LINE 13 COLUMN 15 VALUE 'OPCAO.......: ' .
-           05 LINE 13 COLUMN 29 USING  WRK-OPCAO.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL  SECTION.
-           PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
-           PERFORM 3000-FINALIZAR.
-           STOP RUN.
-
-       1000-INICIAR.
-           DISPLAY TELA.
-             ACCEPT MENU.
-       2000-PROCESSAR.
-               EVALUATE WRK-OPCAO
-                WHEN 1
-                  PERFORM 5000-INCLUIR
-                WHEN 2
-                  CONTINUE
-                WHEN 3
-                  CONTINUE
-                WHEN 4
-                  CONTINUE
-                WHEN 5
-                  CONTINUE
-                WHEN OTHER
-                  IF WRK-OPCAO NOT EQUAL 'X'
-                     DISPLAY'ENTRE COM A OPCAO CORRETA'
-                  END-IF
-               END-EVALUATE.
-
-
-
-       3000-FINALIZAR.
-               CONTINUE.
-
-
-       5000-INCLUIR.
-             MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
-             DISPLAY TELA.
-               ACCEPT WRK-TECLA AT 1620.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   CLIENTES.
+      *==========================================
+      *==  OBJETIVO: SISTEMA DE GESTAO DE CLIENTES
+      *==  AUTOR:  JHONATA VINICIUS
+      *==========================================
+      *== HISTORICO DE ALTERACOES
+      *== DATA       AUTOR   DESCRICAO
+      *== 2026-08-08 JV      CADASTRO DE CLIENTES (INCLUIR) GRAVANDO
+      *==                    NO ARQUIVO MESTRE CLIMEST
+      *== 2026-08-08 JV      CONSULTA (OPCAO 2) POR NUMERO DE CLIENTE
+      *== 2026-08-08 JV      RELATORIO PAGINADO (OPCAO 6)
+      *== 2026-08-08 JV      CRUZAMENTO COM CONTAS (COPYBOOK CLIXREF)
+      *== 2026-08-08 JV      ALTERAR/EXCLUIR (OPCOES 4 E 5) COM
+      *==                    HISTORICO DE AUDITORIA EM CLIHIST
+      *==========================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMEST ASSIGN TO "CLIMEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-CLIMEST-STATUS.
+
+           SELECT CLIHIST ASSIGN TO "CLIHIST"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WRK-CLIHIST-STATUS.
+
+           SELECT CONTAS ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XREF-CONTA-NUMERO OF WRK-CONTA-REC
+               FILE STATUS IS WRK-CONTAS-STATUS.
+
+           SELECT CLIRELAT ASSIGN TO "CLIRELAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLIRELAT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIMEST.
+       01  CLI-MESTRE-REC.
+           05  CLI-NUMERO              PIC 9(10).
+           05  CLI-NOME                PIC X(40).
+           05  CLI-CPF                 PIC 9(11).
+           05  CLI-ENDERECO.
+               10  CLI-END-LOGRADOURO  PIC X(40).
+               10  CLI-END-NUMERO      PIC X(06).
+               10  CLI-END-BAIRRO      PIC X(20).
+               10  CLI-END-CIDADE      PIC X(20).
+               10  CLI-END-UF          PIC X(02).
+               10  CLI-END-CEP         PIC 9(08).
+           05  CLI-TELEFONE            PIC X(15).
+           05  CLI-DATA-ABERTURA       PIC 9(08).
+
+       FD  CLIHIST.
+       01  CLI-HIST-REC.
+           05  HIST-DATA               PIC 9(08).
+           05  HIST-HORA               PIC 9(06).
+           05  HIST-OPERADOR           PIC X(08).
+           05  HIST-OPERACAO           PIC X(01).
+               88  HIST-E-ALTERACAO    VALUE 'A'.
+               88  HIST-E-EXCLUSAO     VALUE 'E'.
+           05  HIST-ANTES              PIC X(180).
+           05  HIST-DEPOIS             PIC X(180).
+
+       FD  CONTAS.
+       01  WRK-CONTA-REC.
+           COPY CLIXREF.
+           05  CONTA-SALDO             PIC 9(10)V99.
+           05  CONTA-SALDO-ABERTURA    PIC 9(10)V99.
+           05  CONTA-PIN               PIC 9(04).
+           05  CONTA-TENTATIVAS        PIC 9(01).
+           05  CONTA-BLOQUEADA         PIC X(01).
+
+       FD  CLIRELAT.
+       01  REL-LINHA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO  PIC X(1).
+       77  WRK-TITULO PIC X(35).
+       77  WRK-MODULO PIC X(25).
+       77  WRK-TECLA  PIC X(1).
+
+       77  WRK-CLIMEST-STATUS  PIC X(02).
+       77  WRK-CLIHIST-STATUS  PIC X(02).
+       77  WRK-CONTAS-STATUS   PIC X(02).
+       77  WRK-CLIRELAT-STATUS PIC X(02).
+
+       77  WRK-CLI-ANTES           PIC X(180).
+       77  WRK-CLI-DEPOIS          PIC X(180).
+       77  WRK-OPERADOR            PIC X(08).
+       77  WRK-CONFIRMA            PIC X(01).
+       77  WRK-ACHOU-CONTA         PIC X(01).
+           88  WRK-TEM-CONTA       VALUE 'S'.
+           88  WRK-SEM-CONTA       VALUE 'N'.
+
+       77  WRK-REL-LINHAS          PIC 9(02) VALUE ZERO.
+       77  WRK-REL-PAGINA          PIC 9(04) VALUE ZERO.
+       77  WRK-REL-TOTAL           PIC 9(06) VALUE ZERO.
+       77  WRK-REL-LINHAS-PAGINA   PIC 9(02) VALUE 15.
+       01  WRK-REL-CABECALHO.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               'RELATORIO DE CLIENTES'.
+           05  FILLER                  PIC X(10) VALUE 'PAGINA: '.
+           05  WRK-REL-CAB-PAGINA      PIC ZZZ9.
+       01  WRK-REL-DETALHE.
+           05  WRK-REL-DET-NUMERO      PIC Z(9)9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WRK-REL-DET-NOME        PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WRK-REL-DET-CPF         PIC X(11).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WRK-REL-DET-TELEFONE    PIC X(15).
+       01  WRK-REL-RODAPE.
+           05  FILLER                  PIC X(25) VALUE
+               'TOTAL DE CLIENTES......: '.
+           05  WRK-REL-ROD-TOTAL       PIC Z(5)9.
+
+       SCREEN          SECTION.
+       01  TELA.
+           05 LIMP-TELA.
+              10 BLANK-SCREN.
+              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 3 .
+              10 LINE 01 COLUMN 25 PIC X(20)
+                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                       FROM 'SISTEMA DE CLIENTES'.
+              10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+
+       01  MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+           05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+           05 LINE 09 COLUMN 15 VALUE '4 - ALTERAR'.
+           05 LINE 10 COLUMN 15 VALUE '5 - EXCLUIR'.
+           05 LINE 11 COLUMN 15 VALUE '6 - RELATORIO'.
+           05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
+           05 LINE 13 COLUMN 15 VALUE 'OPCAO.......: ' .
+           05 LINE 13 COLUMN 29 USING  WRK-OPCAO.
+
+       01  TELA-CLIENTE.
+           05 LINE 04 COLUMN 15 VALUE 'NUMERO......: '.
+           05 LINE 04 COLUMN 30 USING CLI-NUMERO.
+           05 LINE 05 COLUMN 15 VALUE 'NOME........: '.
+           05 LINE 05 COLUMN 30 USING CLI-NOME.
+           05 LINE 06 COLUMN 15 VALUE 'CPF.........: '.
+           05 LINE 06 COLUMN 30 USING CLI-CPF.
+           05 LINE 07 COLUMN 15 VALUE 'LOGRADOURO..: '.
+           05 LINE 07 COLUMN 30 USING CLI-END-LOGRADOURO.
+           05 LINE 08 COLUMN 15 VALUE 'NUMERO END..: '.
+           05 LINE 08 COLUMN 30 USING CLI-END-NUMERO.
+           05 LINE 09 COLUMN 15 VALUE 'BAIRRO......: '.
+           05 LINE 09 COLUMN 30 USING CLI-END-BAIRRO.
+           05 LINE 10 COLUMN 15 VALUE 'CIDADE......: '.
+           05 LINE 10 COLUMN 30 USING CLI-END-CIDADE.
+           05 LINE 11 COLUMN 15 VALUE 'UF..........: '.
+           05 LINE 11 COLUMN 30 USING CLI-END-UF.
+           05 LINE 12 COLUMN 15 VALUE 'CEP.........: '.
+           05 LINE 12 COLUMN 30 USING CLI-END-CEP.
+           05 LINE 13 COLUMN 15 VALUE 'TELEFONE....: '.
+           05 LINE 13 COLUMN 30 USING CLI-TELEFONE.
+           05 LINE 14 COLUMN 15 VALUE 'DATA ABERTURA: '.
+           05 LINE 14 COLUMN 31 FROM CLI-DATA-ABERTURA.
+
+       01  TELA-ALTERAR.
+           05 LINE 04 COLUMN 15 VALUE 'NUMERO......: '.
+           05 LINE 04 COLUMN 30 FROM CLI-NUMERO.
+           05 LINE 05 COLUMN 15 VALUE 'NOME........: '.
+           05 LINE 05 COLUMN 30 USING CLI-NOME.
+           05 LINE 06 COLUMN 15 VALUE 'CPF.........: '.
+           05 LINE 06 COLUMN 30 USING CLI-CPF.
+           05 LINE 07 COLUMN 15 VALUE 'LOGRADOURO..: '.
+           05 LINE 07 COLUMN 30 USING CLI-END-LOGRADOURO.
+           05 LINE 08 COLUMN 15 VALUE 'NUMERO END..: '.
+           05 LINE 08 COLUMN 30 USING CLI-END-NUMERO.
+           05 LINE 09 COLUMN 15 VALUE 'BAIRRO......: '.
+           05 LINE 09 COLUMN 30 USING CLI-END-BAIRRO.
+           05 LINE 10 COLUMN 15 VALUE 'CIDADE......: '.
+           05 LINE 10 COLUMN 30 USING CLI-END-CIDADE.
+           05 LINE 11 COLUMN 15 VALUE 'UF..........: '.
+           05 LINE 11 COLUMN 30 USING CLI-END-UF.
+           05 LINE 12 COLUMN 15 VALUE 'CEP.........: '.
+           05 LINE 12 COLUMN 30 USING CLI-END-CEP.
+           05 LINE 13 COLUMN 15 VALUE 'TELEFONE....: '.
+           05 LINE 13 COLUMN 30 USING CLI-TELEFONE.
+           05 LINE 14 COLUMN 15 VALUE 'DATA ABERTURA: '.
+           05 LINE 14 COLUMN 31 USING CLI-DATA-ABERTURA.
+
+       01  TELA-CONSULTA-CHAVE.
+           05 LINE 04 COLUMN 15 VALUE 'NUMERO DO CLIENTE...: '.
+           05 LINE 04 COLUMN 37 USING CLI-NUMERO.
+
+       01  TELA-CONSULTA.
+           05 LINE 04 COLUMN 15 VALUE 'NUMERO......: '.
+           05 LINE 04 COLUMN 30 FROM CLI-NUMERO.
+           05 LINE 05 COLUMN 15 VALUE 'NOME........: '.
+           05 LINE 05 COLUMN 30 FROM CLI-NOME.
+           05 LINE 06 COLUMN 15 VALUE 'CPF.........: '.
+           05 LINE 06 COLUMN 30 FROM CLI-CPF.
+           05 LINE 07 COLUMN 15 VALUE 'LOGRADOURO..: '.
+           05 LINE 07 COLUMN 30 FROM CLI-END-LOGRADOURO.
+           05 LINE 08 COLUMN 15 VALUE 'NUMERO END..: '.
+           05 LINE 08 COLUMN 30 FROM CLI-END-NUMERO.
+           05 LINE 09 COLUMN 15 VALUE 'BAIRRO......: '.
+           05 LINE 09 COLUMN 30 FROM CLI-END-BAIRRO.
+           05 LINE 10 COLUMN 15 VALUE 'CIDADE......: '.
+           05 LINE 10 COLUMN 30 FROM CLI-END-CIDADE.
+           05 LINE 11 COLUMN 15 VALUE 'UF..........: '.
+           05 LINE 11 COLUMN 30 FROM CLI-END-UF.
+           05 LINE 12 COLUMN 15 VALUE 'CEP.........: '.
+           05 LINE 12 COLUMN 30 FROM CLI-END-CEP.
+           05 LINE 13 COLUMN 15 VALUE 'TELEFONE....: '.
+           05 LINE 13 COLUMN 30 FROM CLI-TELEFONE.
+           05 LINE 14 COLUMN 15 VALUE 'CONTA VINCULADA: '.
+           05 LINE 14 COLUMN 33 FROM XREF-CONTA-NUMERO OF WRK-CONTA-REC.
+           05 LINE 16 COLUMN 15 VALUE 'TECLE ENTER PARA VOLTAR'.
+           05 LINE 16 COLUMN 50 USING WRK-TECLA.
+
+       01  WRK-MOSTRA-ERRO.
+           05 MSG-ERRO.
+              10 LINE 16 COLUMN 01 ERASE EOL
+                               BACKGROUND-COLOR 3 .
+              10 LINE 16 COLUMN 10 PIC X(35)
+                               BACKGROUND-COLOR 3
+                               FROM WRK-TITULO.
+              10 COLUMN PLUS 2 PIC X(01)
+                               USING WRK-TECLA.
+
+       01  TELA-CONFIRMA.
+           05 LINE 16 COLUMN 15 VALUE
+              'CONFIRMA EXCLUSAO (S/N)...: '.
+           05 LINE 16 COLUMN 44 USING WRK-CONFIRMA.
+
+       01  TELA-OPERADOR.
+           05 LINE 16 COLUMN 15 VALUE 'OPERADOR....: '.
+           05 LINE 16 COLUMN 30 USING WRK-OPERADOR.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL  SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN I-O CLIMEST.
+           IF WRK-CLIMEST-STATUS = '35'
+              CLOSE CLIMEST
+              OPEN OUTPUT CLIMEST
+              CLOSE CLIMEST
+              OPEN I-O CLIMEST
+           END-IF.
+           OPEN EXTEND CLIHIST.
+           IF WRK-CLIHIST-STATUS = '35'
+              CLOSE CLIHIST
+              OPEN OUTPUT CLIHIST
+              CLOSE CLIHIST
+              OPEN EXTEND CLIHIST
+           END-IF.
+           OPEN I-O CONTAS.
+           IF WRK-CONTAS-STATUS = '35'
+              CLOSE CONTAS
+              OPEN OUTPUT CONTAS
+              CLOSE CONTAS
+              OPEN I-O CONTAS
+           END-IF.
+           DISPLAY TELA.
+             ACCEPT MENU.
+       2000-PROCESSAR.
+               EVALUATE WRK-OPCAO
+                WHEN 1
+                  PERFORM 5000-INCLUIR
+                WHEN 2
+                  PERFORM 6000-CONSULTAR
+                WHEN 3
+                  CONTINUE
+                WHEN 4
+                  PERFORM 7000-ALTERAR
+                WHEN 5
+                  PERFORM 8000-EXCLUIR
+                WHEN 6
+                  PERFORM 9000-RELATORIO
+                WHEN OTHER
+                  IF WRK-OPCAO NOT EQUAL 'X'
+                     DISPLAY'ENTRE COM A OPCAO CORRETA'
+                  END-IF
+               END-EVALUATE.
+
+
+
+       3000-FINALIZAR.
+               CLOSE CLIMEST.
+               CLOSE CLIHIST.
+               CLOSE CONTAS.
+
+
+       5000-INCLUIR.
+             MOVE 'MODULO - INCLUSAO '    TO WRK-MODULO.
+             INITIALIZE CLI-MESTRE-REC.
+             DISPLAY TELA.
+             ACCEPT TELA-CLIENTE.
+             ACCEPT CLI-DATA-ABERTURA FROM DATE YYYYMMDD.
+             DISPLAY TELA-CLIENTE.
+             WRITE CLI-MESTRE-REC
+                INVALID KEY
+                   MOVE 'CLIENTE JA EXISTE - NAO GRAVADO   ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE 'CLIENTE INCLUIDO COM SUCESSO      ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+             END-WRITE.
+
+       6000-CONSULTAR.
+             MOVE 'MODULO - CONSULTA  '    TO WRK-MODULO.
+             INITIALIZE CLI-MESTRE-REC.
+             DISPLAY TELA.
+             ACCEPT TELA-CONSULTA-CHAVE.
+             READ CLIMEST
+                INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO            ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   PERFORM 6100-BUSCAR-CONTA-CLIENTE
+                   DISPLAY TELA
+                   ACCEPT TELA-CONSULTA
+             END-READ.
+
+       6100-BUSCAR-CONTA-CLIENTE.
+             SET WRK-SEM-CONTA                   TO TRUE.
+             MOVE LOW-VALUES TO XREF-CONTA-NUMERO OF WRK-CONTA-REC.
+             START CONTAS KEY IS NOT LESS THAN
+                   XREF-CONTA-NUMERO OF WRK-CONTA-REC
+                INVALID KEY
+                   CONTINUE
+             END-START.
+             PERFORM 6150-LER-PROXIMA-CONTA
+                UNTIL WRK-TEM-CONTA OR WRK-CONTAS-STATUS NOT = '00'.
+             IF WRK-SEM-CONTA
+                MOVE ZERO TO XREF-CONTA-NUMERO OF WRK-CONTA-REC
+             END-IF.
+
+       6150-LER-PROXIMA-CONTA.
+             READ CONTAS NEXT RECORD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF XREF-CLIENTE-NUMERO OF WRK-CONTA-REC =
+                      CLI-NUMERO
+                      SET WRK-TEM-CONTA TO TRUE
+                   END-IF
+             END-READ.
+
+       7000-ALTERAR.
+             MOVE 'MODULO - ALTERACAO '    TO WRK-MODULO.
+             INITIALIZE CLI-MESTRE-REC.
+             DISPLAY TELA.
+             ACCEPT TELA-CONSULTA-CHAVE.
+             READ CLIMEST
+                INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO            ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   PERFORM 7100-EDITAR-E-GRAVAR
+             END-READ.
+
+       7100-EDITAR-E-GRAVAR.
+             MOVE CLI-MESTRE-REC TO WRK-CLI-ANTES.
+             DISPLAY TELA.
+             ACCEPT TELA-ALTERAR.
+             MOVE CLI-MESTRE-REC TO WRK-CLI-DEPOIS.
+             REWRITE CLI-MESTRE-REC
+                INVALID KEY
+                   MOVE 'ERRO AO ALTERAR O CLIENTE         ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   DISPLAY TELA
+                   ACCEPT TELA-OPERADOR
+                   MOVE 'A' TO HIST-OPERACAO
+                   PERFORM 7200-GRAVAR-HISTORICO
+                   MOVE 'CLIENTE ALTERADO COM SUCESSO      ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+             END-REWRITE.
+
+       7200-GRAVAR-HISTORICO.
+             ACCEPT HIST-DATA FROM DATE YYYYMMDD.
+             ACCEPT HIST-HORA FROM TIME.
+             MOVE WRK-OPERADOR TO HIST-OPERADOR.
+             MOVE WRK-CLI-ANTES  TO HIST-ANTES.
+             MOVE WRK-CLI-DEPOIS TO HIST-DEPOIS.
+             WRITE CLI-HIST-REC.
+
+       8000-EXCLUIR.
+             MOVE 'MODULO - EXCLUSAO  '    TO WRK-MODULO.
+             INITIALIZE CLI-MESTRE-REC.
+             DISPLAY TELA.
+             ACCEPT TELA-CONSULTA-CHAVE.
+             READ CLIMEST
+                INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO            ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   PERFORM 6100-BUSCAR-CONTA-CLIENTE
+                   DISPLAY TELA
+                   ACCEPT TELA-CONSULTA
+                   DISPLAY TELA
+                   ACCEPT TELA-CONFIRMA
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                      PERFORM 8100-EXCLUIR-E-REGISTRAR
+                   END-IF
+             END-READ.
+
+       8100-EXCLUIR-E-REGISTRAR.
+             MOVE CLI-MESTRE-REC TO WRK-CLI-ANTES.
+             MOVE SPACES TO WRK-CLI-DEPOIS.
+             DELETE CLIMEST
+                INVALID KEY
+                   MOVE 'ERRO AO EXCLUIR O CLIENTE         ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+               NOT INVALID KEY
+                   DISPLAY TELA
+                   ACCEPT TELA-OPERADOR
+                   MOVE 'E' TO HIST-OPERACAO
+                   PERFORM 7200-GRAVAR-HISTORICO
+                   MOVE 'CLIENTE EXCLUIDO COM SUCESSO      ' TO
+                        WRK-TITULO
+                   DISPLAY TELA
+                   ACCEPT WRK-MOSTRA-ERRO
+             END-DELETE.
+
+       9000-RELATORIO.
+             MOVE 'MODULO - RELATORIO '    TO WRK-MODULO.
+             MOVE ZERO TO WRK-REL-PAGINA.
+             MOVE ZERO TO WRK-REL-TOTAL.
+             MOVE 99   TO WRK-REL-LINHAS.
+             OPEN OUTPUT CLIRELAT.
+             MOVE LOW-VALUES TO CLI-NUMERO.
+             START CLIMEST KEY IS NOT LESS THAN CLI-NUMERO
+                INVALID KEY
+                   CONTINUE
+             END-START.
+             PERFORM 9100-IMPRIMIR-CLIENTE
+                UNTIL WRK-CLIMEST-STATUS NOT = '00'.
+             PERFORM 9200-IMPRIMIR-RODAPE.
+             CLOSE CLIRELAT.
+             MOVE 'RELATORIO GERADO EM CLIRELAT      ' TO WRK-TITULO.
+             DISPLAY TELA.
+             ACCEPT WRK-MOSTRA-ERRO.
+
+       9100-IMPRIMIR-CLIENTE.
+             READ CLIMEST NEXT RECORD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF WRK-REL-LINHAS >= WRK-REL-LINHAS-PAGINA
+                      PERFORM 9150-IMPRIMIR-CABECALHO
+                   END-IF
+                   MOVE CLI-NUMERO   TO WRK-REL-DET-NUMERO
+                   MOVE CLI-NOME     TO WRK-REL-DET-NOME
+                   MOVE CLI-CPF      TO WRK-REL-DET-CPF
+                   MOVE CLI-TELEFONE TO WRK-REL-DET-TELEFONE
+                   WRITE REL-LINHA FROM WRK-REL-DETALHE
+                   ADD 1 TO WRK-REL-LINHAS
+                   ADD 1 TO WRK-REL-TOTAL
+             END-READ.
+
+       9150-IMPRIMIR-CABECALHO.
+             ADD 1 TO WRK-REL-PAGINA.
+             MOVE WRK-REL-PAGINA TO WRK-REL-CAB-PAGINA.
+             IF WRK-REL-PAGINA > 1
+                WRITE REL-LINHA FROM SPACES
+                    BEFORE ADVANCING PAGE
+             END-IF.
+             WRITE REL-LINHA FROM WRK-REL-CABECALHO.
+             WRITE REL-LINHA FROM SPACES.
+             MOVE ZERO TO WRK-REL-LINHAS.
+
+       9200-IMPRIMIR-RODAPE.
+             MOVE WRK-REL-TOTAL TO WRK-REL-ROD-TOTAL.
+             WRITE REL-LINHA FROM SPACES.
+             WRITE REL-LINHA FROM WRK-REL-RODAPE.
