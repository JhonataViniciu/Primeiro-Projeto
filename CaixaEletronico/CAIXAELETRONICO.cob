@@ -1,143 +1,333 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAIXA-ELETRONICO.
-      *=======================================================
-      *== AUTOR: JHONATA *JHOWW_24*                 EMPRESA:XPTO
-      *== OBJETIVO: CRIAÇÃO DE U CAIXA ELETRONICO
-      *== DATA: 10/12/2024
-      *== OBSERVAÇÕES:
-       ENVIRONMENT                     DIVISION.
-       CONFIGURATION                   SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE                 SECTION.
-
-       77  WS-OPCAO            PIC X(1).
-       77  WS-SALDO            PIC 9(10)V99 VALUE ZERO.
-       77  WS-DEPOSITO         PIC 9(10)V99 VALUE ZERO.
-       77  WS-SAQUE            PIC 9(10)V99 VALUE ZERO.
-       77  WS-MODULO           PIC X(25).
-       77  WS-TECLA            PIC X(1).
-       77  WS-MSGERRO          PIC X(30).
-       77  WS-TEXT             PIC X(30).
-
-       SCREEN                          SECTION.
-
-       01  TELA.
-           05 LIMPA-TELA.
-              10 BLANK SCREEN.
-              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
-                 BACKGROUND-COLOR 3 .
-              10 LINE 01 COLUMN 25 PIC X(20)
-                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
-                       FROM 'CAIXA ELETRONICO'.
-              10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
-                 BACKGROUND-COLOR 1 FROM WS-MODULO.
-
-
-
-       01  TELAO.
-           05 LINE 07 COLUMN 15 VALUE '*****************************'.
-           05 LINE 08 COLUMN 15 VALUE '**     CAIXA ELETRONICO    **'.
-           05 LINE 09 COLUMN 15 VALUE '*****************************'.
-
-       01  MENU.
-           05 LINE 11 COLUMN 15 VALUE '1 - DEPOSITO'.
-           05 LINE 12 COLUMN 15 VALUE '2 - SAQUE' .
-           05 LINE 13 COLUMN 15 VALUE '3 - CONSULTAR SALDO' .
-           05 LINE 14 COLUMN 15 VALUE '4 - SAIR' .
-           05 LINE 15 COLUMN 15 USING  WS-OPCAO.
-
-       01  TELA-DEPOSITO.
-           05 LINE 11 COLUMN 15 VALUE ' '.
-           05 LINE 12 COLUMN 15 VALUE '  DIGITE O VALOR DO DEPOSITO '.
-           05 LINE 13 COLUMN 15
-                               BACKGROUND-COLOR 3
-                               USING WS-DEPOSITO.
-
-       01  TELA-SAQUE.
-           05 LINE 11 COLUMN 15 VALUE ' '.
-           05 LINE 12 COLUMN 15 VALUE '  DIGITE O VALOR DE SAQUE '.
-           05 LINE 13 COLUMN 15
-                               BACKGROUND-COLOR 3
-                               USING WS-SAQUE.
-       01  SALDO.
-           05 LINE 11 COLUMN 15 VALUE 'SALDO DISPLONIVEL'.
-           05 LINE 16 COLUMN 10 PIC X(30)
-                               BACKGROUND-COLOR 3
-                               FROM WS-SALDO.
-           05 COLUMN PLUS 2 PIC X(01)
-                               BACKGROUND-COLOR 3
-                               USING WS-TECLA.
-
-       01  MOSTRA-ERRO.
-           05 MSG-ERRO.
-              10 LINE 16 COLUMN 01 ERASE EOL
-                               BACKGROUND-COLOR 3 .
-              10 LINE 16 COLUMN 10 PIC X(30)
-                               BACKGROUND-COLOR 3
-                               FROM WS-MSGERRO.
-              10 COLUMN PLUS 2 PIC X(01)
-                               BACKGROUND-COLOR 3
-                               USING WS-TECLA.
-       PROCEDURE DIVISION.
-
-
-
-
-       0001-PRINCIPAL                  SECTION.
-       0100-INICIALIZAR                SECTION.
-
-       1100-MONTA-TELA.
-
-           DISPLAY TELA.
-             ACCEPT TELAO.
-             ACCEPT MENU.
-
-
-       0200-PROCESSAR                  SECTION.
-
-               EVALUATE WS-OPCAO
-                WHEN 1
-                  PERFORM 5000-DEPOSITO
-                WHEN 2
-                  PERFORM 6000-SAQUE
-                WHEN 3
-                  PERFORM 7000-CONSULTAR-SALDO
-                WHEN OTHER
-                  IF WS-OPCAO NOT EQUAL 4
-                     DISPLAY'ENTRE COM A OPCAO CORRETA'
-                  END-IF
-               END-EVALUATE.
-               PERFORM 1100-MONTA-TELA.
-
-
-       0300-FINALIZAR                  SECTION.
-
-       5000-DEPOSITO.
-               MOVE 'MODO DEPOSITO' TO WS-MODULO.
-                 DISPLAY TELA.
-                 DISPLAY TELAO.
-                   ACCEPT TELA-DEPOSITO.
-               COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO.
-                 MOVE 'VALOR DEPOSITADO' TO WS-MSGERRO.
-                   ACCEPT MOSTRA-ERRO.
-               PERFORM 1100-MONTA-TELA.
-
-       6000-SAQUE.
-               MOVE 'MODO SAQUE' TO WS-MODULO.
-                 DISPLAY TELA.
-                 DISPLAY TELAO.
-                   ACCEPT TELA-SAQUE.
-               COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE.
-                 MOVE 'SAQUE CONFIRMADO! ' TO WS-MSGERRO.
-                   ACCEPT MOSTRA-ERRO.
-               PERFORM 1100-MONTA-TELA.
-
-       7000-CONSULTAR-SALDO.
-               MOVE 'MODO CONSULTA DE SALDO' TO WS-MODULO.
-                 DISPLAY TELA.
-                 DISPLAY TELAO.
-                   ACCEPT SALDO.
-               PERFORM 1100-MONTA-TELA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAIXA-ELETRONICO.
+      *=======================================================
+      *== AUTOR: JHONATA *JHOWW_24*                 EMPRESA:XPTO
+      *== OBJETIVO: CRIAÇÃO DE U CAIXA ELETRONICO
+      *== DATA: 10/12/2024
+      *== OBSERVAÇÕES:
+      *== HISTORICO DE ALTERACOES
+      *== DATA       AUTOR   DESCRICAO
+      *== 2026-08-08 JV      SALDO PASSA A SER LIDO/GRAVADO NO
+      *==                    ARQUIVO DE CONTAS (CONTAS), NAO MAIS
+      *==                    SOMENTE EM MEMORIA
+      *== 2026-08-08 JV      DIARIO DE MOVIMENTO (DIARIO) PARA TODO
+      *==                    DEPOSITO/SAQUE
+      *== 2026-08-08 JV      BLOQUEIO DE SAQUE COM SALDO INSUFICIENTE
+      *== 2026-08-08 JV      CONTA VINCULADA AO CLIENTE VIA COPYBOOK
+      *==                    CLIXREF (MESMO USADO POR CLIENTES)
+      *== 2026-08-08 JV      TELA DE SENHA (PIN) COM BLOQUEIO POR
+      *==                    TENTATIVAS ANTES DE LIBERAR O MENU
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XREF-CONTA-NUMERO OF WS-CONTA-REC
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT DIARIO ASSIGN TO "DIARIO"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DIARIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS.
+       01  WS-CONTA-REC.
+           COPY CLIXREF.
+           05  CONTA-SALDO             PIC 9(10)V99.
+           05  CONTA-SALDO-ABERTURA    PIC 9(10)V99.
+           05  CONTA-PIN               PIC 9(04).
+           05  CONTA-TENTATIVAS        PIC 9(01).
+           05  CONTA-BLOQUEADA         PIC X(01).
+
+       FD  DIARIO.
+       01  WS-DIARIO-REC.
+           05  DIARIO-CONTA            PIC 9(10).
+           05  DIARIO-TIPO             PIC X(01).
+           05  DIARIO-VALOR            PIC 9(10)V99.
+           05  DIARIO-SALDO            PIC 9(10)V99.
+           05  DIARIO-DATA             PIC 9(08).
+           05  DIARIO-HORA             PIC 9(06).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-OPCAO            PIC X(1).
+       77  WS-SALDO            PIC 9(10)V99 VALUE ZERO.
+       77  WS-DEPOSITO         PIC 9(10)V99 VALUE ZERO.
+       77  WS-SAQUE            PIC 9(10)V99 VALUE ZERO.
+       77  WS-MODULO           PIC X(25).
+       77  WS-TECLA            PIC X(1).
+       77  WS-MSGERRO          PIC X(30).
+       77  WS-TEXT             PIC X(30).
+
+       77  WS-CONTAS-STATUS    PIC X(02).
+       77  WS-DIARIO-STATUS    PIC X(02).
+       77  WS-CONTA-LOGADA     PIC 9(10) VALUE ZERO.
+       77  WS-PIN-DIGITADO     PIC 9(04).
+       77  WS-TENTATIVAS-PIN   PIC 9(01) VALUE ZERO.
+       77  WS-AUTENTICADO      PIC X(01) VALUE 'N'.
+           88  WS-OK-AUTENTICADO           VALUE 'S'.
+       77  WS-GRAVACAO-SW      PIC X(01) VALUE 'S'.
+           88  WS-GRAVACAO-OK              VALUE 'S'.
+           88  WS-GRAVACAO-FALHOU          VALUE 'N'.
+
+       SCREEN                          SECTION.
+
+       01  TELA.
+           05 LIMPA-TELA.
+              10 BLANK SCREEN.
+              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 3 .
+              10 LINE 01 COLUMN 25 PIC X(20)
+                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                       FROM 'CAIXA ELETRONICO'.
+              10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WS-MODULO.
+
+
+
+       01  TELAO.
+           05 LINE 07 COLUMN 15 VALUE '*****************************'.
+           05 LINE 08 COLUMN 15 VALUE '**     CAIXA ELETRONICO    **'.
+           05 LINE 09 COLUMN 15 VALUE '*****************************'.
+
+       01  TELA-PIN.
+           05 LINE 11 COLUMN 15 VALUE ' '.
+           05 LINE 12 COLUMN 15 VALUE '  NUMERO DA CONTA...: '.
+           05 LINE 12 COLUMN 37
+                               BACKGROUND-COLOR 3
+                               USING XREF-CONTA-NUMERO OF WS-CONTA-REC.
+           05 LINE 13 COLUMN 15 VALUE '  SENHA (PIN).......: '.
+           05 LINE 13 COLUMN 37
+                               BACKGROUND-COLOR 3
+                               SECURE
+                               USING WS-PIN-DIGITADO.
+
+       01  MENU.
+           05 LINE 11 COLUMN 15 VALUE '1 - DEPOSITO'.
+           05 LINE 12 COLUMN 15 VALUE '2 - SAQUE' .
+           05 LINE 13 COLUMN 15 VALUE '3 - CONSULTAR SALDO' .
+           05 LINE 14 COLUMN 15 VALUE '4 - SAIR' .
+           05 LINE 15 COLUMN 15 USING  WS-OPCAO.
+
+       01  TELA-DEPOSITO.
+           05 LINE 11 COLUMN 15 VALUE ' '.
+           05 LINE 12 COLUMN 15 VALUE '  DIGITE O VALOR DO DEPOSITO '.
+           05 LINE 13 COLUMN 15
+                               BACKGROUND-COLOR 3
+                               USING WS-DEPOSITO.
+
+       01  TELA-SAQUE.
+           05 LINE 11 COLUMN 15 VALUE ' '.
+           05 LINE 12 COLUMN 15 VALUE '  DIGITE O VALOR DE SAQUE '.
+           05 LINE 13 COLUMN 15
+                               BACKGROUND-COLOR 3
+                               USING WS-SAQUE.
+       01  SALDO.
+           05 LINE 11 COLUMN 15 VALUE 'SALDO DISPLONIVEL'.
+           05 LINE 16 COLUMN 10 PIC X(30)
+                               BACKGROUND-COLOR 3
+                               FROM WS-SALDO.
+           05 COLUMN PLUS 2 PIC X(01)
+                               BACKGROUND-COLOR 3
+                               USING WS-TECLA.
+
+       01  MOSTRA-ERRO.
+           05 MSG-ERRO.
+              10 LINE 16 COLUMN 01 ERASE EOL
+                               BACKGROUND-COLOR 3 .
+              10 LINE 16 COLUMN 10 PIC X(30)
+                               BACKGROUND-COLOR 3
+                               FROM WS-MSGERRO.
+              10 COLUMN PLUS 2 PIC X(01)
+                               BACKGROUND-COLOR 3
+                               USING WS-TECLA.
+       PROCEDURE DIVISION.
+
+
+
+
+       0001-PRINCIPAL                  SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 1050-AUTENTICAR.
+           IF WS-OK-AUTENTICADO
+              PERFORM 1100-MONTA-TELA
+              PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR                SECTION.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CONTAS.
+           IF WS-CONTAS-STATUS = '35'
+              CLOSE CONTAS
+              OPEN OUTPUT CONTAS
+              CLOSE CONTAS
+              OPEN I-O CONTAS
+           END-IF.
+           OPEN EXTEND DIARIO.
+           IF WS-DIARIO-STATUS = '35'
+              CLOSE DIARIO
+              OPEN OUTPUT DIARIO
+              CLOSE DIARIO
+              OPEN EXTEND DIARIO
+           END-IF.
+
+       1050-AUTENTICAR.
+           MOVE 'N' TO WS-AUTENTICADO.
+           MOVE ZERO TO WS-TENTATIVAS-PIN.
+           PERFORM 1060-PEDIR-PIN
+              UNTIL WS-OK-AUTENTICADO
+                 OR WS-TENTATIVAS-PIN NOT LESS THAN 3.
+           IF NOT WS-OK-AUTENTICADO
+              MOVE 'MODO AUTENTICACAO' TO WS-MODULO
+              MOVE 'ACESSO BLOQUEADO - ENCERRANDO' TO WS-MSGERRO
+              DISPLAY TELA
+              ACCEPT MOSTRA-ERRO
+           END-IF.
+
+       1060-PEDIR-PIN.
+           MOVE 'MODO AUTENTICACAO' TO WS-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELAO.
+             ACCEPT TELA-PIN.
+           READ CONTAS
+              INVALID KEY
+                 MOVE 'CONTA NAO ENCONTRADA' TO WS-MSGERRO
+                 DISPLAY TELA
+                 ACCEPT MOSTRA-ERRO
+                 ADD 1 TO WS-TENTATIVAS-PIN
+              NOT INVALID KEY
+                 PERFORM 1070-VALIDAR-PIN
+           END-READ.
+
+       1070-VALIDAR-PIN.
+           IF CONTA-BLOQUEADA = 'S'
+              MOVE 'CONTA BLOQUEADA - AGENCIA' TO
+                   WS-MSGERRO
+              DISPLAY TELA
+              ACCEPT MOSTRA-ERRO
+              MOVE 3 TO WS-TENTATIVAS-PIN
+           ELSE
+              IF CONTA-PIN = WS-PIN-DIGITADO
+                 SET WS-OK-AUTENTICADO TO TRUE
+                 MOVE XREF-CONTA-NUMERO OF WS-CONTA-REC
+                                         TO WS-CONTA-LOGADA
+                 MOVE CONTA-SALDO        TO WS-SALDO
+                 MOVE ZERO               TO CONTA-TENTATIVAS
+                 REWRITE WS-CONTA-REC
+              ELSE
+                 ADD 1 TO WS-TENTATIVAS-PIN
+                 ADD 1 TO CONTA-TENTATIVAS
+                 IF CONTA-TENTATIVAS NOT LESS THAN 3
+                    MOVE 'S' TO CONTA-BLOQUEADA
+                 END-IF
+                 REWRITE WS-CONTA-REC
+                 MOVE 'SENHA INCORRETA' TO WS-MSGERRO
+                 DISPLAY TELA
+                 ACCEPT MOSTRA-ERRO
+              END-IF
+           END-IF.
+
+       1100-MONTA-TELA.
+
+           DISPLAY TELA.
+             ACCEPT TELAO.
+             ACCEPT MENU.
+
+
+       0200-PROCESSAR                  SECTION.
+
+               EVALUATE WS-OPCAO
+                WHEN 1
+                  PERFORM 5000-DEPOSITO
+                WHEN 2
+                  PERFORM 6000-SAQUE
+                WHEN 3
+                  PERFORM 7000-CONSULTAR-SALDO
+                WHEN OTHER
+                  IF WS-OPCAO NOT EQUAL 4
+                     DISPLAY'ENTRE COM A OPCAO CORRETA'
+                  END-IF
+               END-EVALUATE.
+
+
+       0300-FINALIZAR                  SECTION.
+           CLOSE CONTAS.
+           CLOSE DIARIO.
+
+       5000-DEPOSITO.
+               MOVE 'MODO DEPOSITO' TO WS-MODULO.
+                 DISPLAY TELA.
+                 DISPLAY TELAO.
+                   ACCEPT TELA-DEPOSITO.
+               COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO.
+               MOVE 'D'          TO DIARIO-TIPO.
+               MOVE WS-DEPOSITO  TO DIARIO-VALOR.
+               PERFORM 5100-GRAVAR-SALDO-CONTA.
+               IF WS-GRAVACAO-FALHOU
+                  MOVE 'ERRO AO GRAVAR SALDO DA CONTA' TO WS-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+               ELSE
+                  PERFORM 5200-GRAVAR-DIARIO
+                    MOVE 'VALOR DEPOSITADO' TO WS-MSGERRO
+                      ACCEPT MOSTRA-ERRO
+               END-IF.
+
+       5100-GRAVAR-SALDO-CONTA.
+               SET WS-GRAVACAO-OK TO TRUE.
+               MOVE WS-CONTA-LOGADA TO XREF-CONTA-NUMERO OF
+                                        WS-CONTA-REC.
+               READ CONTAS
+                  INVALID KEY
+                     SET WS-GRAVACAO-FALHOU TO TRUE
+                  NOT INVALID KEY
+                     MOVE WS-SALDO TO CONTA-SALDO
+                     REWRITE WS-CONTA-REC
+               END-READ.
+
+       5200-GRAVAR-DIARIO.
+               MOVE WS-CONTA-LOGADA TO DIARIO-CONTA.
+               MOVE WS-SALDO        TO DIARIO-SALDO.
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD.
+               ACCEPT DIARIO-HORA FROM TIME.
+               WRITE WS-DIARIO-REC.
+
+       6000-SAQUE.
+               MOVE 'MODO SAQUE' TO WS-MODULO.
+                 DISPLAY TELA.
+                 DISPLAY TELAO.
+                   ACCEPT TELA-SAQUE.
+               IF WS-SAQUE > WS-SALDO
+                  MOVE 'SALDO INSUFICIENTE P/ SAQUE' TO
+                       WS-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+               ELSE
+                  COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                  MOVE 'S'       TO DIARIO-TIPO
+                  MOVE WS-SAQUE  TO DIARIO-VALOR
+                  PERFORM 5100-GRAVAR-SALDO-CONTA
+                  IF WS-GRAVACAO-FALHOU
+                     MOVE 'ERRO AO GRAVAR SALDO DA CONTA' TO
+                          WS-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                  ELSE
+                     PERFORM 5200-GRAVAR-DIARIO
+                     MOVE 'SAQUE CONFIRMADO! ' TO WS-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                  END-IF
+               END-IF.
+
+       7000-CONSULTAR-SALDO.
+               MOVE 'MODO CONSULTA DE SALDO' TO WS-MODULO.
+                 DISPLAY TELA.
+                 DISPLAY TELAO.
+                   ACCEPT SALDO.
