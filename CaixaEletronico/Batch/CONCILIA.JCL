@@ -0,0 +1,22 @@
+//CONCILIA JOB (XPTO),'CONCILIACAO DIARIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*--------------------------------------------------------------
+//* CONCILIA - CONCILIACAO DE FIM DE DIA DO CAIXA ELETRONICO
+//* TOTALIZA O DIARIO DE MOVIMENTO (DIARIO) POR CONTA, CONFERE
+//* CONTRA O ARQUIVO DE CONTAS (CONTAS) E EMITE O RELATORIO DE
+//* ACERTO/EXCECOES (CONCREL).  GRAVA PONTOS DE CONTROLE EM
+//* CHKPT PARA QUE UM RESTART DE STEP1 RETOME DO PONTO EM QUE
+//* O DIARIO PAROU DE SER LIDO, SEM REPROCESSAR O DIA INTEIRO.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CONCILIA
+//DIARIO   DD DSN=XPTO.CAIXA.DIARIO,DISP=SHR
+//CONTAS   DD DSN=XPTO.CAIXA.CONTAS,DISP=OLD
+//CHKPT    DD DSN=XPTO.CAIXA.CONCILIA.CHKPT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=17019)
+//CONCREL  DD DSN=XPTO.CAIXA.CONCILIA.RELAT,
+//            DISP=(NEW,CATLG,KEEP),
+//            SPACE=(TRK,(10,5)),
+//            DCB=(RECFM=FB,LRECL=120)
+//SYSOUT   DD SYSOUT=*
