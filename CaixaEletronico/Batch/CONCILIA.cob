@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA.
+      *=======================================================
+      *== AUTOR: JHONATA VINICIUS                   EMPRESA:XPTO
+      *== OBJETIVO: CONCILIACAO DE FIM DE DIA DO CAIXA ELETRONICO.
+      *==           TOTALIZA O DIARIO DE MOVIMENTO POR CONTA E
+      *==           CONFERE CONTRA O SALDO GRAVADO NO ARQUIVO DE
+      *==           CONTAS, EMITINDO UM RELATORIO DE ACERTO COM
+      *==           AS EXCECOES ENCONTRADAS.
+      *== DATA: 08/08/2026
+      *== OBSERVACOES: EXECUTADO EM BATCH, VIA JCL CONCILIA,
+      *==           AO FINAL DO DIA.  GRAVA PONTOS DE CONTROLE
+      *==           (CHECKPOINT) PERIODICAMENTE PARA PERMITIR
+      *==           REINICIO SEM REPROCESSAR O DIARIO INTEIRO.
+      *== HISTORICO DE ALTERACOES
+      *== DATA       AUTOR   DESCRICAO
+      *== 2026-08-08 JV      PROGRAMA CRIADO
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIARIO ASSIGN TO "DIARIO"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DIARIO-STATUS.
+
+           SELECT CONTAS ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XREF-CONTA-NUMERO OF WS-CONTA-REC
+               FILE STATUS IS WS-CONTAS-STATUS.
+
+           SELECT CHKPT ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CONCREL ASSIGN TO "CONCREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONCREL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIARIO.
+       01  WS-DIARIO-REC.
+           05  DIARIO-CONTA            PIC 9(10).
+           05  DIARIO-TIPO             PIC X(01).
+           05  DIARIO-VALOR            PIC 9(10)V99.
+           05  DIARIO-SALDO            PIC 9(10)V99.
+           05  DIARIO-DATA             PIC 9(08).
+           05  DIARIO-HORA             PIC 9(06).
+
+       FD  CONTAS.
+       01  WS-CONTA-REC.
+           COPY CLIXREF.
+           05  CONTA-SALDO             PIC 9(10)V99.
+           05  CONTA-SALDO-ABERTURA    PIC 9(10)V99.
+           05  CONTA-PIN               PIC 9(04).
+           05  CONTA-TENTATIVAS        PIC 9(01).
+           05  CONTA-BLOQUEADA         PIC X(01).
+
+       FD  CHKPT.
+       01  WS-CHKPT-REC.
+           05  CHKPT-REGISTROS         PIC 9(08).
+           05  CHKPT-QTD-CONTAS        PIC 9(03).
+           05  CHKPT-DATA-PROCESSAMENTO PIC 9(08).
+           05  CHKPT-TABELA OCCURS 500 TIMES.
+               10  CHKPT-CONTA             PIC 9(10).
+               10  CHKPT-TOTAL-DEPOSITO    PIC 9(10)V99.
+               10  CHKPT-TOTAL-SAQUE       PIC 9(10)V99.
+
+       FD  CONCREL.
+       01  REL-LINHA                  PIC X(120).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-DIARIO-STATUS    PIC X(02).
+       77  WS-CONTAS-STATUS    PIC X(02).
+       77  WS-CHKPT-STATUS     PIC X(02).
+       77  WS-CONCREL-STATUS   PIC X(02).
+       77  WS-NOME-CHKPT       PIC X(08) VALUE "CHKPT".
+
+       77  WS-FIM-DIARIO-SW    PIC X(01) VALUE 'N'.
+           88  WS-FIM-DIARIO           VALUE 'S'.
+       77  WS-TEM-CHECKPOINT-SW PIC X(01) VALUE 'N'.
+           88  WS-TEM-CHECKPOINT       VALUE 'S'.
+
+       77  WS-DATA-PROCESSAMENTO  PIC 9(08).
+       77  WS-REGISTROS-LIDOS     PIC 9(08) VALUE ZERO.
+       77  WS-REGISTROS-RESTART   PIC 9(08) VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVALO PIC 9(04) VALUE 100.
+       77  WS-QUOCIENTE-CHECKPOINT PIC 9(08).
+       77  WS-RESTO-CHECKPOINT     PIC 9(04).
+       77  WS-SALDO-ESPERADO       PIC 9(10)V99.
+       77  WS-QTD-EXCECOES         PIC 9(03) VALUE ZERO.
+
+       77  WS-QTD-CONTAS           PIC 9(03) VALUE ZERO.
+       01  WS-CONTA-TAB-AREA.
+           05  TAB-ENTRY OCCURS 1 TO 500 TIMES
+                         DEPENDING ON WS-QTD-CONTAS
+                         INDEXED BY WS-IDX.
+               10  TAB-CONTA            PIC 9(10).
+               10  TAB-TOTAL-DEPOSITO   PIC 9(10)V99.
+               10  TAB-TOTAL-SAQUE      PIC 9(10)V99.
+
+       01  WS-REL-CABECALHO.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(45) VALUE
+               'CONCILIACAO DIARIA - CAIXA ELETRONICO'.
+
+       01  WS-REL-CABECALHO2.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'CONTA'.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'SALDO ABERT.'.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'DEPOSITOS'.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'SAQUES'.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'SALDO ESPERADO'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'SALDO ATUAL'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE 'SITUACAO'.
+
+       01  WS-REL-DETALHE.
+           05  DET-CONTA               PIC Z(9)9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  DET-ABERTURA            PIC Z(6)9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DET-DEPOSITOS           PIC Z(6)9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DET-SAQUES              PIC Z(6)9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DET-ESPERADO            PIC Z(6)9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DET-ATUAL               PIC Z(6)9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DET-SITUACAO            PIC X(08).
+
+       01  WS-REL-RODAPE.
+           05  FILLER                  PIC X(25) VALUE
+               'TOTAL DE CONTAS.......: '.
+           05  ROD-TOTAL-CONTAS        PIC ZZ9.
+
+       01  WS-REL-RODAPE2.
+           05  FILLER                  PIC X(25) VALUE
+               'TOTAL DE EXCECOES.....: '.
+           05  ROD-TOTAL-EXCECOES      PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESSAR-DIARIO.
+           PERFORM 3000-EMITIR-RELATORIO.
+           PERFORM 4000-FECHAR-DIA.
+           PERFORM 9000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD.
+           PERFORM 1010-ABRIR-ARQUIVOS.
+           PERFORM 1050-LER-CHECKPOINT.
+
+       1010-ABRIR-ARQUIVOS.
+           OPEN I-O CONTAS.
+           IF WS-CONTAS-STATUS = '35'
+              CLOSE CONTAS
+              OPEN OUTPUT CONTAS
+              CLOSE CONTAS
+              OPEN I-O CONTAS
+           END-IF.
+           OPEN INPUT DIARIO.
+           OPEN OUTPUT CONCREL.
+
+       1050-LER-CHECKPOINT.
+           MOVE ZERO TO WS-REGISTROS-LIDOS.
+           MOVE ZERO TO WS-QTD-CONTAS.
+           OPEN INPUT CHKPT.
+           IF WS-CHKPT-STATUS = '00'
+              PERFORM 1060-LER-PROXIMO-CHECKPOINT
+                 UNTIL WS-CHKPT-STATUS NOT = '00'
+              CLOSE CHKPT
+           END-IF.
+
+       1060-LER-PROXIMO-CHECKPOINT.
+           READ CHKPT
+              AT END
+                 CONTINUE
+              NOT AT END
+                 PERFORM 1070-CARREGAR-CHECKPOINT
+           END-READ.
+
+       1070-CARREGAR-CHECKPOINT.
+           SET WS-TEM-CHECKPOINT    TO TRUE.
+           MOVE CHKPT-REGISTROS     TO WS-REGISTROS-LIDOS.
+           MOVE CHKPT-QTD-CONTAS    TO WS-QTD-CONTAS.
+           MOVE CHKPT-DATA-PROCESSAMENTO TO WS-DATA-PROCESSAMENTO.
+           PERFORM 1080-CARREGAR-CONTA-CHECKPOINT
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-CONTAS.
+
+       1080-CARREGAR-CONTA-CHECKPOINT.
+           MOVE CHKPT-CONTA(WS-IDX)          TO TAB-CONTA(WS-IDX).
+           MOVE CHKPT-TOTAL-DEPOSITO(WS-IDX) TO
+                TAB-TOTAL-DEPOSITO(WS-IDX).
+           MOVE CHKPT-TOTAL-SAQUE(WS-IDX)    TO
+                TAB-TOTAL-SAQUE(WS-IDX).
+
+       2000-PROCESSAR-DIARIO.
+           MOVE WS-REGISTROS-LIDOS TO WS-REGISTROS-RESTART.
+           IF WS-REGISTROS-RESTART > ZERO
+              PERFORM 2150-PULAR-REGISTRO
+                 WS-REGISTROS-RESTART TIMES
+           END-IF.
+           PERFORM 2200-LER-PROXIMO-DIARIO.
+           PERFORM 2250-PROCESSAR-UM-REGISTRO
+              UNTIL WS-FIM-DIARIO.
+           CLOSE DIARIO.
+
+       2150-PULAR-REGISTRO.
+           READ DIARIO
+              AT END
+                 SET WS-FIM-DIARIO TO TRUE
+           END-READ.
+
+       2200-LER-PROXIMO-DIARIO.
+           READ DIARIO
+              AT END
+                 SET WS-FIM-DIARIO TO TRUE
+           END-READ.
+
+       2250-PROCESSAR-UM-REGISTRO.
+           IF DIARIO-DATA = WS-DATA-PROCESSAMENTO
+              PERFORM 2300-ACUMULAR-REGISTRO
+           END-IF.
+           ADD 1 TO WS-REGISTROS-LIDOS.
+           PERFORM 2350-VERIFICAR-CHECKPOINT.
+           PERFORM 2200-LER-PROXIMO-DIARIO.
+
+       2300-ACUMULAR-REGISTRO.
+           PERFORM 2310-LOCALIZAR-CONTA-TABELA.
+           IF DIARIO-TIPO = 'D'
+              ADD DIARIO-VALOR TO TAB-TOTAL-DEPOSITO(WS-IDX)
+           ELSE
+              ADD DIARIO-VALOR TO TAB-TOTAL-SAQUE(WS-IDX)
+           END-IF.
+
+       2310-LOCALIZAR-CONTA-TABELA.
+           SET WS-IDX TO 1.
+           SEARCH TAB-ENTRY
+              AT END
+                 PERFORM 2320-INSERIR-CONTA-TABELA
+              WHEN TAB-CONTA(WS-IDX) = DIARIO-CONTA
+                 CONTINUE
+           END-SEARCH.
+
+       2320-INSERIR-CONTA-TABELA.
+           IF WS-QTD-CONTAS < 500
+              ADD 1 TO WS-QTD-CONTAS
+              SET WS-IDX TO WS-QTD-CONTAS
+              MOVE DIARIO-CONTA TO TAB-CONTA(WS-IDX)
+              MOVE ZERO TO TAB-TOTAL-DEPOSITO(WS-IDX)
+              MOVE ZERO TO TAB-TOTAL-SAQUE(WS-IDX)
+           ELSE
+              DISPLAY 'TABELA DE CONTAS CHEIA - CONTA IGNORADA: '
+                      DIARIO-CONTA
+              SET WS-IDX TO WS-QTD-CONTAS
+           END-IF.
+
+       2350-VERIFICAR-CHECKPOINT.
+           DIVIDE WS-REGISTROS-LIDOS BY WS-CHECKPOINT-INTERVALO
+              GIVING WS-QUOCIENTE-CHECKPOINT
+              REMAINDER WS-RESTO-CHECKPOINT.
+           IF WS-RESTO-CHECKPOINT = ZERO
+              PERFORM 2400-GRAVAR-CHECKPOINT
+           END-IF.
+
+       2400-GRAVAR-CHECKPOINT.
+           MOVE WS-REGISTROS-LIDOS TO CHKPT-REGISTROS.
+           MOVE WS-QTD-CONTAS      TO CHKPT-QTD-CONTAS.
+           MOVE WS-DATA-PROCESSAMENTO TO CHKPT-DATA-PROCESSAMENTO.
+           PERFORM 2410-COPIAR-CONTA-CHECKPOINT
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-CONTAS.
+           OPEN EXTEND CHKPT.
+           IF WS-CHKPT-STATUS = '35'
+              CLOSE CHKPT
+              OPEN OUTPUT CHKPT
+              CLOSE CHKPT
+              OPEN EXTEND CHKPT
+           END-IF.
+           WRITE WS-CHKPT-REC.
+           CLOSE CHKPT.
+
+       2410-COPIAR-CONTA-CHECKPOINT.
+           MOVE TAB-CONTA(WS-IDX)          TO CHKPT-CONTA(WS-IDX).
+           MOVE TAB-TOTAL-DEPOSITO(WS-IDX) TO
+                CHKPT-TOTAL-DEPOSITO(WS-IDX).
+           MOVE TAB-TOTAL-SAQUE(WS-IDX)    TO
+                CHKPT-TOTAL-SAQUE(WS-IDX).
+
+       3000-EMITIR-RELATORIO.
+           WRITE REL-LINHA FROM WS-REL-CABECALHO.
+           WRITE REL-LINHA FROM WS-REL-CABECALHO2.
+           WRITE REL-LINHA FROM SPACES.
+           MOVE ZERO TO WS-QTD-EXCECOES.
+           PERFORM 3100-IMPRIMIR-CONTA
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-CONTAS.
+           WRITE REL-LINHA FROM SPACES.
+           MOVE WS-QTD-CONTAS   TO ROD-TOTAL-CONTAS.
+           WRITE REL-LINHA FROM WS-REL-RODAPE.
+           MOVE WS-QTD-EXCECOES TO ROD-TOTAL-EXCECOES.
+           WRITE REL-LINHA FROM WS-REL-RODAPE2.
+           CLOSE CONCREL.
+
+       3100-IMPRIMIR-CONTA.
+           MOVE TAB-CONTA(WS-IDX) TO XREF-CONTA-NUMERO OF WS-CONTA-REC.
+           READ CONTAS
+              INVALID KEY
+                 MOVE ZERO TO CONTA-SALDO-ABERTURA
+                 MOVE ZERO TO CONTA-SALDO
+              NOT INVALID KEY
+                 CONTINUE
+           END-READ.
+           COMPUTE WS-SALDO-ESPERADO =
+                   CONTA-SALDO-ABERTURA + TAB-TOTAL-DEPOSITO(WS-IDX)
+                                        - TAB-TOTAL-SAQUE(WS-IDX).
+           MOVE TAB-CONTA(WS-IDX)          TO DET-CONTA.
+           MOVE CONTA-SALDO-ABERTURA       TO DET-ABERTURA.
+           MOVE TAB-TOTAL-DEPOSITO(WS-IDX) TO DET-DEPOSITOS.
+           MOVE TAB-TOTAL-SAQUE(WS-IDX)    TO DET-SAQUES.
+           MOVE WS-SALDO-ESPERADO          TO DET-ESPERADO.
+           MOVE CONTA-SALDO                TO DET-ATUAL.
+           IF WS-SALDO-ESPERADO = CONTA-SALDO
+              MOVE 'OK'      TO DET-SITUACAO
+           ELSE
+              MOVE 'EXCECAO' TO DET-SITUACAO
+              ADD 1 TO WS-QTD-EXCECOES
+           END-IF.
+           WRITE REL-LINHA FROM WS-REL-DETALHE.
+
+       4000-FECHAR-DIA.
+           MOVE LOW-VALUES TO XREF-CONTA-NUMERO OF WS-CONTA-REC.
+           START CONTAS KEY IS NOT LESS THAN
+                 XREF-CONTA-NUMERO OF WS-CONTA-REC
+              INVALID KEY
+                 CONTINUE
+           END-START.
+           PERFORM 4100-ROLAR-SALDO-CONTA
+              UNTIL WS-CONTAS-STATUS NOT = '00'.
+           CALL "CBL_DELETE_FILE" USING WS-NOME-CHKPT.
+
+       4100-ROLAR-SALDO-CONTA.
+           READ CONTAS NEXT RECORD
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CONTA-SALDO TO CONTA-SALDO-ABERTURA
+                 REWRITE WS-CONTA-REC
+           END-READ.
+
+       9000-FINALIZAR.
+           CLOSE CONTAS.
