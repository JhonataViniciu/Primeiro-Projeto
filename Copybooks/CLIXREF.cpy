@@ -0,0 +1,15 @@
+      *==========================================
+      *==  COPYBOOK: CLIXREF
+      *==  OBJETIVO: CRUZAMENTO CLIENTE X CONTA, COMPARTILHADO
+      *==            ENTRE CLIENTES E CAIXA-ELETRONICO
+      *==  AUTOR:  JHONATA VINICIUS
+      *==========================================
+      *== HISTORICO DE ALTERACOES
+      *== DATA       AUTOR   DESCRICAO
+      *== 2026-08-08 JV      CRIACAO DO COPYBOOK
+      *==========================================
+           05  XREF-CONTA-NUMERO          PIC 9(10).
+           05  XREF-CLIENTE-NUMERO        PIC 9(10).
+           05  XREF-TIPO-CONTA            PIC X(01).
+               88  XREF-CONTA-CORRENTE    VALUE 'C'.
+               88  XREF-CONTA-POUPANCA    VALUE 'P'.
